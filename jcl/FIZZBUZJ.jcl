@@ -0,0 +1,37 @@
+//FIZZBUZJ JOB (ACCTNO),'FIZZBUZZ RUN',CLASS=A,MSGCLASS=X,             X00000010
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID                            00000020
+//*--------------------------------------------------------------*      00000030
+//* NIGHTLY CYCLE - CLASSIFY THE FIZZBUZZ EXTRACT RECORDS        *      00000040
+//* PRODUCED EARLIER IN THE CYCLE BY JOB FIZZEXTR.  RUNS FIZ010  *      00000050
+//* (RUNMODE=R, SUPPLIED ON THE CTLCARD OVERRIDE BELOW) SO EACH  *      00000060
+//* LOT/TICKET KEY ON THE EXTRACT IS CLASSIFIED AND WRITTEN TO   *      00000070
+//* THE CLASSIFIED-RECORD DATASET PICKED UP LATER BY FIZZLOAD.   *      00000080
+//* FIZZEXTR MUST PRODUCE PROD.FIZZBUZZ.EXTRACT SORTED ASCENDING *      00000090
+//* BY KEY - CHECKPOINT/RESTART BELOW DEPENDS ON KEY ORDER (SEE  *      00000100
+//* INRECKEY.CPY).                                               *      00000110
+//*                                                               *     00000120
+//* SCHEDULED BATCH WINDOW - APPROX 01:15 TO 01:30 LOCAL, AFTER   *     00000130
+//* FIZZEXTR AND BEFORE FIZZLOAD.  A RERUN FOR JOBNM=FIZZBUZZ    *      00000140
+//* SKIPS ANY KEY BELOW THE LAST CHECKPOINTED VALUE (SEE          *     00000150
+//* 3000-PROCESS-RECORDS), SO IT DOES NOT RECLASSIFY OR          *      00000160
+//* RE-REPORT RECORDS ALREADY COMPLETED BEFORE AN ABEND.          *     00000170
+//* REJECTED/OUT-OF-RANGE KEYS ARE NOT CHECKPOINT-AWARE - A       *     00000180
+//* RERUN RE-VALIDATES AND RE-WRITES THEM TO EXCPTFL, SO A        *     00000190
+//* RECORD REJECTED ON A PRIOR ATTEMPT APPEARS ON THE EXCEPTION   *     00000200
+//* REPORT ONCE PER ATTEMPT - OPERATIONS SHOULD DEDUPE BY KEY     *     00000210
+//* WHEN RECONCILING EXCPTFL ACROSS A RERUN.                      *     00000220
+//*--------------------------------------------------------------*      00000230
+//STEP010  EXEC FIZZBUZZ,                                              X00000240
+//             RULESDS='PROD.FIZZBUZZ.RULES',                          X00000250
+//             RPTDS='PROD.FIZZBUZZ.REPORT',                           X00000260
+//             EXCDS='PROD.FIZZBUZZ.EXCPTRPT',                         X00000270
+//             CKPTDS='PROD.FIZZBUZZ.CHECKPT',                         X00000280
+//             AUDDS='PROD.FIZZBUZZ.AUDIT'                              00000290
+//FIZ010.CTLCARD DD *                                                   00000300
+R00000199999900010010FIZZBUZZ                                                   
+/*                                                                              
+//FIZ010.INRECFL DD DSN=PROD.FIZZBUZZ.EXTRACT,DISP=SHR                  00000310
+//FIZ010.OUTRECFL DD DSN=PROD.FIZZBUZZ.CLASSIFD(+1),                   X00000320
+//             DISP=(NEW,CATLG,CATLG),                                 X00000330
+//             SPACE=(TRK,(25,25),RLSE),                               X00000340
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)                       00000350
