@@ -0,0 +1,52 @@
+//FIZZBUZZ PROC LOADLIB='PROD.FIZZBUZZ.LOADLIB',                       X00000010
+//             RULESDS='PROD.FIZZBUZZ.RULES',                          X00000020
+//             RPTDS='PROD.FIZZBUZZ.REPORT',                           X00000030
+//             EXCDS='PROD.FIZZBUZZ.EXCPTRPT',                         X00000040
+//             CKPTDS='PROD.FIZZBUZZ.CHECKPT',                         X00000050
+//             AUDDS='PROD.FIZZBUZZ.AUDIT'                              00000060
+//*--------------------------------------------------------------*      00000070
+//* FIZZBUZZ - CLASSIFY A RANGE OF COUNTERS OR A FILE OF LOT/     *     00000080
+//*            TICKET KEYS AGAINST THE DIVISOR/LABEL RULES TABLE *      00000090
+//*            IN RULESDS.  THE CALLING JOB SUPPLIES THE CONTROL *      00000100
+//*            CARD (RUN MODE, RANGE, CHECKPOINT INTERVAL, JOB   *      00000110
+//*            NAME) BY OVERRIDING THE FIZ010.CTLCARD DD - JCL   *      00000120
+//*            SYMBOLIC PARAMETERS ARE NOT SUBSTITUTED INSIDE    *      00000130
+//*            INSTREAM DD * DATA, SO THEY CANNOT BE USED TO     *      00000140
+//*            BUILD THE CONTROL CARD ITSELF.  THE DEFAULT CARD  *      00000150
+//*            BELOW RUNS COUNTER MODE FOR STANDALONE/TEST USE.  *      00000160
+//*            INRECFL/OUTRECFL DEFAULT TO DUMMY SINCE COUNTER   *      00000170
+//*            MODE NEVER OPENS THEM - A RECORD-MODE CALLER      *      00000180
+//*            OVERRIDES BOTH DDS (SEE FIZZBUZJ) WITH ITS REAL   *      00000190
+//*            EXTRACT/CLASSIFIED-OUTPUT DATASETS.               *      00000200
+//*                                                               *     00000210
+//* SCHEDULED BATCH WINDOW - NIGHTLY CYCLE, STEP FIZ010, RUNS     *     00000220
+//*            AFTER THE EXTRACT FEED (JOB FIZZEXTR) AND BEFORE   *     00000230
+//*            THE DOWNSTREAM CLASSIFICATION PICKUP (JOB          *     00000240
+//*            FIZZLOAD) - APPROX 01:15 TO 01:30 LOCAL.           *     00000250
+//*--------------------------------------------------------------*      00000260
+//FIZ010   EXEC PGM=FIZZBUZZ                                            00000270
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR                                   00000280
+//CTLCARD  DD   *                                                       00000290
+C00000100010000010010FIZZBUZZ                                                   
+/*                                                                              
+//RULESFL  DD   DSN=&RULESDS,DISP=SHR                                   00000300
+//INRECFL  DD   DUMMY                                                   00000310
+//OUTRECFL DD   DUMMY                                                   00000320
+//FIZZRPT  DD   DSN=&RPTDS(+1),                                        X00000330
+//             DISP=(NEW,CATLG,CATLG),                                 X00000340
+//             SPACE=(TRK,(15,15),RLSE),                               X00000350
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)                       00000360
+//EXCPTFL  DD   DSN=&EXCDS(+1),                                        X00000370
+//             DISP=(NEW,CATLG,CATLG),                                 X00000380
+//             SPACE=(TRK,(5,5),RLSE),                                 X00000390
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)                       00000400
+//CHKPTFL  DD   DSN=&CKPTDS,                                           X00000410
+//             DISP=(MOD,CATLG,CATLG),                                 X00000420
+//             SPACE=(TRK,(5,5),RLSE),                                 X00000430
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)                        00000440
+//AUDITFL  DD   DSN=&AUDDS,                                            X00000450
+//             DISP=(MOD,CATLG,CATLG),                                 X00000460
+//             SPACE=(TRK,(5,5),RLSE),                                 X00000470
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)                        00000480
+//SYSOUT   DD   SYSOUT=*                                                00000490
+//         PEND                                                         00000500
