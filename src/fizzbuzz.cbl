@@ -1,5 +1,82 @@
-      * 
+      *
       * Use fizzbuzz to learn functions and loops in Cobol.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2025-07-22  AJW  Original version - hardcoded 1 to 100 loop.
+      * 2026-08-09  AJW  Range is now a control-card parameter (start,
+      *                  end, increment) read from CTLCARD at startup
+      *                  instead of being hardcoded in the PROCEDURE
+      *                  DIVISION.  Operations can now set the run
+      *                  size per job via JCL/SYSIN without a
+      *                  recompile.
+      * 2026-08-09  AJW  Classification results now go to the
+      *                  FIZZRPT sequential report file (titled,
+      *                  paginated, run date/time stamped) instead of
+      *                  SYSOUT DISPLAY lines.
+      * 2026-08-09  AJW  Divisor/label pairs are now loaded from the
+      *                  RULESFL rules file at startup and applied in
+      *                  a loop in 4000-FIZZBUZZ instead of the two
+      *                  hardcoded 3/5 tests.
+      * 2026-08-09  AJW  WS-COUNTER and the report's counter display
+      *                  field widened from 3 to 6 digits to match
+      *                  real lot/ticket number volumes and to
+      *                  support ranges well past 100/999.
+      * 2026-08-09  AJW  Checkpoint/restart added - a checkpoint is
+      *                  appended to CHKPTFL every N iterations and
+      *                  is read back at startup so a rerun for the
+      *                  same job resumes after the last value
+      *                  completed instead of reprocessing the range.
+      * 2026-08-09  AJW  A compliance audit-trail record (job name,
+      *                  start/end timestamp, range, total records)
+      *                  is now appended to AUDITFL at end of job.
+      * 2026-08-09  AJW  Added record-input mode (CTL-RUN-MODE = "R"):
+      *                  reads real lot/ticket keys from INRECFL,
+      *                  classifies each one through the same rules
+      *                  engine, and writes the original record plus
+      *                  its classification label to OUTRECFL.
+      * 2026-08-09  AJW  Input keys are now validated ahead of
+      *                  classification - non-numeric or out-of-range
+      *                  keys are rejected to the EXCPTFL exception
+      *                  report (key, reason, source record) instead
+      *                  of blowing up the DIVIDE or mis-classifying.
+      * 2026-08-09  AJW  Record-input mode now honors checkpoint/
+      *                  restart - keys below the resume point are
+      *                  skipped instead of being reclassified and
+      *                  re-reported on a rerun.  The key-range check
+      *                  now rejects keys outside the CTLCARD range
+      *                  (not just zero), RULESFL entries with a zero
+      *                  divisor are rejected at load time with a
+      *                  warning instead of abending the first DIVIDE,
+      *                  a RULESFL with more than 20 rules now warns
+      *                  that the extras are dropped, and a single
+      *                  rule match past table position 2 is counted
+      *                  in its own control total instead of being
+      *                  lost in the no-match bucket.
+      * 2026-08-09  AJW  Checkpoint match now also requires CHKPT-DATE
+      *                  to equal today's run date - CHKPTFL is
+      *                  append-only, so without the date a prior
+      *                  night's completed checkpoint for the same
+      *                  job name was still being picked up and could
+      *                  resume a fresh day's run past its own range
+      *                  or past new record keys.  A zero CTLCARD
+      *                  range increment is now rejected at startup
+      *                  instead of looping forever, and the
+      *                  multi-rule label STRING now has an ON
+      *                  OVERFLOW warning instead of silently
+      *                  truncating when many rules match one counter.
+      * 2026-08-09  AJW  WS-DETAIL-LINE's DL-LABEL widened from 20 to
+      *                  40 bytes to match WS-CLASSIFICATION-LABEL,
+      *                  so FIZZRPT no longer truncates the printed
+      *                  label when three or more rules match one
+      *                  counter.  WS-REPORT-SUBTITLE-LINE's trailing
+      *                  FILLER corrected from 72 to 77 bytes so the
+      *                  group totals 132 like every other report
+      *                  line.  Record-mode restart now always
+      *                  resumes at last-key + 1 instead of reusing
+      *                  the counter-mode range increment, which
+      *                  could drop input keys on a restart if
+      *                  CTLCARD's increment was ever set above 1.
       *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. fizzbuzz.
@@ -11,39 +88,695 @@
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO FIZZRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RULES-FILE ASSIGN TO RULESFL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITFL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FILE ASSIGN TO INRECFL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO OUTRECFL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCPT-FILE ASSIGN TO EXCPTFL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+           COPY CTLCARD.
+
+       FD  REPORT-FILE.
+       01  RP-REPORT-LINE                 PIC X(132).
+
+       FD  RULES-FILE.
+           COPY RULESREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  INPUT-FILE.
+           COPY INRECKEY.
+
+       FD  OUTPUT-FILE.
+           COPY OUTRECKEY.
+
+       FD  EXCPT-FILE.
+       01  EX-REPORT-LINE                 PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01 WS-COUNTER PIC 999 VALUE 1.
-       01 WS-INCR-1-DIGIT PIC 9.
-       01 WS-INCR-2-DIGIT PIC 99.
-       01 WS-BY-3 PIC 9(1).
-       01 WS-BY-5 PIC 9(1).
-       01 WS-CALC PIC 9(2).
-      * 
+           COPY CTLCARD REPLACING
+               ==CTL-CARD-RECORD== BY ==WS-CARD-RECORD==
+               ==CTL-RUN-MODE== BY ==WS-RUN-MODE==
+               ==CTL-MODE-COUNTER== BY ==WS-MODE-COUNTER==
+               ==CTL-MODE-RECORD== BY ==WS-MODE-RECORD==
+               ==CTL-RANGE-START== BY ==WS-RANGE-START==
+               ==CTL-RANGE-END== BY ==WS-RANGE-END==
+               ==CTL-RANGE-INCREMENT== BY
+                   ==WS-RANGE-INCREMENT==
+               ==CTL-CHECKPOINT-INTERVAL== BY
+                   ==WS-CHECKPOINT-INTERVAL==
+               ==CTL-JOB-NAME== BY ==WS-JOB-NAME==.
+
+       01 WS-COUNTER PIC 9(06) VALUE 1.
+       01 WS-CALC PIC 9(06).
+
+      *****************************************************************
+      * Classification rules table, loaded from RULESFL at startup.   *
+      * Each entry pairs a divisor with the label printed when a      *
+      * counter value divides evenly by it.                           *
+      *****************************************************************
+       01 WS-RULES-EOF-SW                PIC X(01) VALUE "N".
+           88 WS-RULES-EOF                VALUE "Y".
+
+       01 WS-RULE-COUNT                  PIC 9(02) VALUE ZERO.
+       01 WS-RULE-MATCH-COUNT            PIC 9(02) VALUE ZERO.
+       01 WS-RULE-REMAINDER              PIC 9(03).
+       01 WS-CLASSIFICATION-LABEL        PIC X(40).
+
+       01 WS-RULES-TABLE.
+           05 WS-RULE-ENTRY OCCURS 20 TIMES
+               INDEXED BY WS-RULE-IDX.
+               10 WS-RULE-DIVISOR        PIC 9(03).
+               10 WS-RULE-LABEL          PIC X(10).
+
+       01 WS-MATCHED-RULE-IDX             PIC 9(02) VALUE ZERO.
+
+      *****************************************************************
+      * End-of-job control totals.  With the conventional two-rule    *
+      * FIZZ/BUZZ configuration these reconcile exactly to Fizz-only, *
+      * Buzz-only, Fizz-Buzz, and plain-number counts.  WS-RULE-IDX   *
+      * of the single rule matched (WS-MATCHED-RULE-IDX) drives the   *
+      * bucket, so a lone match past rule 2 is counted in             *
+      * WS-CNT-RULEN-ONLY rather than being lost in WS-CNT-NO-MATCH;  *
+      * any value matching more than one rule falls into              *
+      * WS-CNT-MULTI-MATCH regardless of which rules matched.         *
+      *****************************************************************
+       01 WS-CNT-TOTAL                   PIC 9(06) VALUE ZERO.
+       01 WS-CNT-RULE1-ONLY              PIC 9(06) VALUE ZERO.
+       01 WS-CNT-RULE2-ONLY              PIC 9(06) VALUE ZERO.
+       01 WS-CNT-RULEN-ONLY              PIC 9(06) VALUE ZERO.
+       01 WS-CNT-MULTI-MATCH             PIC 9(06) VALUE ZERO.
+       01 WS-CNT-NO-MATCH                PIC 9(06) VALUE ZERO.
+
+      *****************************************************************
+      * Checkpoint/restart fields.  WS-RESUME-START is the value the  *
+      * main loop actually starts from - either WS-RANGE-START or,    *
+      * when a prior checkpoint for this job is found, the next value *
+      * after the last one completed.                                 *
+      *****************************************************************
+       01 WS-CHKPT-FILE-STATUS           PIC X(02).
+       01 WS-CHKPT-EOF-SW                PIC X(01) VALUE "N".
+           88 WS-CHKPT-EOF                 VALUE "Y".
+       01 WS-CHECKPOINT-FOUND-SW         PIC X(01) VALUE "N".
+           88 WS-CHECKPOINT-FOUND          VALUE "Y".
+       01 WS-LAST-CHECKPOINT-COUNTER     PIC 9(06) VALUE ZERO.
+       01 WS-RESUME-START                PIC 9(06).
+       01 WS-SINCE-CHECKPOINT-COUNT      PIC 9(06) VALUE ZERO.
+
+      *****************************************************************
+      * End-of-job timestamp for the audit-trail record.               *
+      *****************************************************************
+       01 WS-END-DATE-YYYYMMDD           PIC 9(08).
+       01 WS-END-TIME-RAW                PIC 9(08).
+
+      *****************************************************************
+      * Record-input mode fields - used only when WS-MODE-RECORD is   *
+      * in effect (CTL-RUN-MODE = "R").                                *
+      *****************************************************************
+       01 WS-INPUT-EOF-SW                PIC X(01) VALUE "N".
+           88 WS-INPUT-EOF                 VALUE "Y".
+
+      *****************************************************************
+      * Input-key validation fields for the exception report.         *
+      *****************************************************************
+       01 WS-KEY-VALID-SW                PIC X(01) VALUE "Y".
+           88 WS-KEY-VALID                 VALUE "Y".
+       01 WS-EXCEPTION-REASON            PIC X(30).
+       01 WS-CNT-EXCEPTIONS              PIC 9(06) VALUE ZERO.
+
+       01 WS-EXCEPTION-TITLE-LINE.
+           05 FILLER                     PIC X(10) VALUE SPACES.
+           05 FILLER                     PIC X(25)
+               VALUE "FIZZBUZZ EXCEPTION REPORT".
+           05 FILLER                     PIC X(97) VALUE SPACES.
+
+       01 WS-EXCEPTION-COLUMN-HDR-LINE.
+           05 FILLER                     PIC X(10) VALUE SPACES.
+           05 FILLER                     PIC X(06) VALUE "KEY".
+           05 FILLER                     PIC X(04) VALUE SPACES.
+           05 FILLER                     PIC X(30) VALUE "REASON".
+           05 FILLER                     PIC X(82) VALUE SPACES.
+
+       01 WS-EXCEPTION-DETAIL-LINE.
+           05 FILLER                     PIC X(10) VALUE SPACES.
+           05 EX-KEY                     PIC X(06).
+           05 FILLER                     PIC X(04) VALUE SPACES.
+           05 EX-REASON                  PIC X(30).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 EX-SOURCE-RECORD           PIC X(80).
+
+      *****************************************************************
+      * Report control fields - page headings, line/page counters,    *
+      * and the run date/time stamp shown on every page.               *
+      *****************************************************************
+       01 WS-LINE-COUNT                  PIC 9(04) VALUE ZERO.
+       01 WS-LINES-PER-PAGE              PIC 9(04) VALUE 60.
+       01 WS-PAGE-COUNT                  PIC 9(04) VALUE ZERO.
+
+       01 WS-RUN-DATE-YYYYMMDD           PIC 9(08).
+       01 WS-RUN-TIME-RAW                PIC 9(08).
+       01 WS-RUN-TIME-HHMMSS             PIC 9(06).
+
+       01 WS-REPORT-TITLE-LINE.
+           05 FILLER                     PIC X(10) VALUE SPACES.
+           05 FILLER                     PIC X(30)
+               VALUE "FIZZBUZZ CLASSIFICATION REPORT".
+           05 FILLER                     PIC X(20) VALUE SPACES.
+           05 FILLER                     PIC X(05) VALUE "PAGE ".
+           05 RP-PAGE-NO                 PIC ZZZ9.
+           05 FILLER                     PIC X(63) VALUE SPACES.
+
+       01 WS-REPORT-SUBTITLE-LINE.
+           05 FILLER                     PIC X(10) VALUE SPACES.
+           05 FILLER                     PIC X(11) VALUE "RUN DATE : ".
+           05 RP-RUN-DATE                PIC 9999/99/99.
+           05 FILLER                     PIC X(05) VALUE SPACES.
+           05 FILLER                     PIC X(11) VALUE "RUN TIME : ".
+           05 RP-RUN-TIME-HH              PIC 99.
+           05 FILLER                     PIC X VALUE ":".
+           05 RP-RUN-TIME-MM              PIC 99.
+           05 FILLER                     PIC X VALUE ":".
+           05 RP-RUN-TIME-SS              PIC 99.
+           05 FILLER                     PIC X(77) VALUE SPACES.
+
+       01 WS-REPORT-COLUMN-HDR-LINE.
+           05 FILLER                     PIC X(10) VALUE SPACES.
+           05 FILLER                     PIC X(07) VALUE "COUNTER".
+           05 FILLER                     PIC X(05) VALUE SPACES.
+           05 FILLER                     PIC X(20)
+               VALUE "CLASSIFICATION".
+           05 FILLER                     PIC X(90) VALUE SPACES.
+
+       01 WS-REPORT-BLANK-LINE           PIC X(132) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+           05 FILLER                     PIC X(10) VALUE SPACES.
+           05 DL-COUNTER                 PIC ZZZZZ9.
+           05 FILLER                     PIC X(06) VALUE SPACES.
+           05 DL-LABEL                   PIC X(40).
+           05 FILLER                     PIC X(70) VALUE SPACES.
+
+       01 WS-TRAILER-TITLE-LINE.
+           05 FILLER                     PIC X(10) VALUE SPACES.
+           05 FILLER                     PIC X(20)
+               VALUE "CONTROL TOTALS".
+           05 FILLER                     PIC X(102) VALUE SPACES.
+
+       01 WS-TRAILER-DETAIL-LINE.
+           05 FILLER                     PIC X(10) VALUE SPACES.
+           05 TL-CAPTION                 PIC X(30).
+           05 TL-COUNT                   PIC ZZZZZ9.
+           05 FILLER                     PIC X(86) VALUE SPACES.
+      *
        PROCEDURE DIVISION.
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 100
-               PERFORM 1000-FIZZBUZZ
-           END-PERFORM.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+
+           IF WS-MODE-RECORD
+               PERFORM 3000-PROCESS-RECORDS THRU
+                   3000-PROCESS-RECORDS-EXIT
+           ELSE
+               PERFORM 4000-FIZZBUZZ THRU 4000-FIZZBUZZ-EXIT
+                   VARYING WS-COUNTER
+                   FROM WS-RESUME-START BY WS-RANGE-INCREMENT
+                   UNTIL WS-COUNTER > WS-RANGE-END
+           END-IF.
+
+           PERFORM 8000-FINALIZE THRU 8000-FINALIZE-EXIT.
+
            STOP RUN.
 
-       1000-FIZZBUZZ.
-           DIVIDE WS-COUNTER BY 3 GIVING WS-CALC REMAINDER WS-BY-3
-           DIVIDE WS-COUNTER BY 5 GIVING WS-CALC REMAINDER WS-BY-5
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE                                           *
+      * Read the control card that supplies the classification    *
+      * range (start, end, increment) for this run, then open the *
+      * report file and print the first page heading.              *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE INTO WS-CARD-RECORD
+               AT END
+                   DISPLAY "FIZZBUZZ - MISSING CTLCARD - JOB ABENDING"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ.
+           CLOSE CONTROL-FILE.
+
+           IF WS-RANGE-INCREMENT = ZERO
+               DISPLAY "FIZZBUZZ - CTLCARD RANGE INCREMENT OF ZERO - "
+                   "JOB ABENDING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+           MOVE WS-RUN-TIME-RAW(1:6) TO WS-RUN-TIME-HHMMSS.
+
+           PERFORM 1500-LOAD-RULES THRU 1500-LOAD-RULES-EXIT.
+           PERFORM 1600-CHECK-RESTART THRU 1600-CHECK-RESTART-EXIT.
+
+           OPEN EXTEND AUDIT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 2000-WRITE-REPORT-HEADING THRU
+               2000-WRITE-REPORT-HEADING-EXIT.
+
+           OPEN OUTPUT EXCPT-FILE.
+           WRITE EX-REPORT-LINE FROM WS-EXCEPTION-TITLE-LINE.
+           WRITE EX-REPORT-LINE FROM WS-REPORT-BLANK-LINE.
+           WRITE EX-REPORT-LINE FROM WS-EXCEPTION-COLUMN-HDR-LINE.
+           WRITE EX-REPORT-LINE FROM WS-REPORT-BLANK-LINE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1500-LOAD-RULES                                            *
+      * Load the divisor/label classification rules from RULESFL  *
+      * into WS-RULES-TABLE.                                       *
+      *-----------------------------------------------------------*
+       1500-LOAD-RULES.
+           OPEN INPUT RULES-FILE.
+           PERFORM 1510-READ-RULE THRU 1510-READ-RULE-EXIT.
+           PERFORM 1520-STORE-RULE THRU 1520-STORE-RULE-EXIT
+               UNTIL WS-RULES-EOF.
+           CLOSE RULES-FILE.
+       1500-LOAD-RULES-EXIT.
+           EXIT.
+
+       1510-READ-RULE.
+           READ RULES-FILE
+               AT END
+                   MOVE "Y" TO WS-RULES-EOF-SW
+           END-READ.
+       1510-READ-RULE-EXIT.
+           EXIT.
+
+       1520-STORE-RULE.
+           IF RULE-DIVISOR = ZERO
+               DISPLAY "FIZZBUZZ - RULESFL DIVISOR OF ZERO REJECTED - "
+                   RULE-LABEL
+           ELSE
+               ADD 1 TO WS-RULE-COUNT
+               SET WS-RULE-IDX TO WS-RULE-COUNT
+               MOVE RULE-DIVISOR TO WS-RULE-DIVISOR(WS-RULE-IDX)
+               MOVE RULE-LABEL TO WS-RULE-LABEL(WS-RULE-IDX)
+           END-IF.
+
+           IF WS-RULE-COUNT = 20
+               PERFORM 1510-READ-RULE THRU 1510-READ-RULE-EXIT
+               IF NOT WS-RULES-EOF
+                   DISPLAY "FIZZBUZZ - RULESFL HAS MORE THAN 20 RULES "
+                       "- EXTRA RULES IGNORED"
+               END-IF
+               MOVE "Y" TO WS-RULES-EOF-SW
+           ELSE
+               PERFORM 1510-READ-RULE THRU 1510-READ-RULE-EXIT
+           END-IF.
+       1520-STORE-RULE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1600-CHECK-RESTART                                         *
+      * Scan CHKPTFL for the last counter value checkpointed for  *
+      * this job name on TODAY's run date and, if found, resume   *
+      * the main loop after it instead of at WS-RANGE-START.  The *
+      * date match keeps a same-day rerun-after-abend resuming    *
+      * correctly while a fresh run on a later date (CHKPTFL is   *
+      * append-only - see 8200) starts its own range from scratch *
+      * instead of being blocked by a prior day's completed run.  *
+      * In record mode the next key after a checkpoint is always  *
+      * last-key + 1 regardless of CTLCARD's range increment (the *
+      * increment only steps the counter-mode loop), so the two   *
+      * modes compute WS-RESUME-START differently.  Then reopen   *
+      * the file in EXTEND mode so this run's own checkpoints are *
+      * appended.                                                  *
+      *-----------------------------------------------------------*
+       1600-CHECK-RESTART.
+           MOVE WS-RANGE-START TO WS-RESUME-START.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-FILE-STATUS = "00"
+               PERFORM 1610-READ-CHECKPOINT THRU
+                   1610-READ-CHECKPOINT-EXIT
+               PERFORM 1620-SCAN-CHECKPOINT THRU
+                   1620-SCAN-CHECKPOINT-EXIT
+                   UNTIL WS-CHKPT-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF WS-CHECKPOINT-FOUND
+               IF WS-MODE-RECORD
+                   COMPUTE WS-RESUME-START =
+                       WS-LAST-CHECKPOINT-COUNTER + 1
+               ELSE
+                   COMPUTE WS-RESUME-START =
+                       WS-LAST-CHECKPOINT-COUNTER + WS-RANGE-INCREMENT
+               END-IF
+           END-IF.
+
+           OPEN EXTEND CHECKPOINT-FILE.
+       1600-CHECK-RESTART-EXIT.
+           EXIT.
+
+       1610-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO WS-CHKPT-EOF-SW
+           END-READ.
+       1610-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+       1620-SCAN-CHECKPOINT.
+           IF CHKPT-JOB-NAME = WS-JOB-NAME
+               AND CHKPT-DATE = WS-RUN-DATE-YYYYMMDD
+               AND CHKPT-LAST-COUNTER >= WS-RESUME-START
+               MOVE CHKPT-LAST-COUNTER TO WS-LAST-CHECKPOINT-COUNTER
+               MOVE "Y" TO WS-CHECKPOINT-FOUND-SW
+           END-IF.
+           PERFORM 1610-READ-CHECKPOINT THRU
+               1610-READ-CHECKPOINT-EXIT.
+       1620-SCAN-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-WRITE-REPORT-HEADING                                  *
+      * Print the title, run date/time, and column heading lines  *
+      * at the top of a new report page.                           *
+      *-----------------------------------------------------------*
+       2000-WRITE-REPORT-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO RP-PAGE-NO.
+           MOVE WS-RUN-DATE-YYYYMMDD TO RP-RUN-DATE.
+           MOVE WS-RUN-TIME-HHMMSS(1:2) TO RP-RUN-TIME-HH.
+           MOVE WS-RUN-TIME-HHMMSS(3:2) TO RP-RUN-TIME-MM.
+           MOVE WS-RUN-TIME-HHMMSS(5:2) TO RP-RUN-TIME-SS.
+
+           WRITE RP-REPORT-LINE FROM WS-REPORT-TITLE-LINE.
+           WRITE RP-REPORT-LINE FROM WS-REPORT-SUBTITLE-LINE.
+           WRITE RP-REPORT-LINE FROM WS-REPORT-BLANK-LINE.
+           WRITE RP-REPORT-LINE FROM WS-REPORT-COLUMN-HDR-LINE.
+           WRITE RP-REPORT-LINE FROM WS-REPORT-BLANK-LINE.
+
+           MOVE ZERO TO WS-LINE-COUNT.
+       2000-WRITE-REPORT-HEADING-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-PROCESS-RECORDS                                       *
+      * Record-input mode driver - read each key from INRECFL,    *
+      * classify it, and write the original record plus its       *
+      * classification label to OUTRECFL.  Keys already covered   *
+      * by a prior checkpoint (below WS-RESUME-START) are skipped *
+      * so a rerun does not reclassify or re-report them.  This    *
+      * relies on INRECFL being sorted ascending by IR-KEY (see   *
+      * INRECKEY.CPY) - the skip test is a key-value comparison,  *
+      * not a record count, so an unsorted extract would let a    *
+      * rerun both skip unprocessed keys and duplicate completed  *
+      * ones.                                                      *
+      *-----------------------------------------------------------*
+       3000-PROCESS-RECORDS.
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT OUTPUT-FILE.
+
+           PERFORM 3100-READ-INPUT-RECORD THRU
+               3100-READ-INPUT-RECORD-EXIT.
+           PERFORM 3200-PROCESS-ONE-RECORD THRU
+               3200-PROCESS-ONE-RECORD-EXIT
+               UNTIL WS-INPUT-EOF.
+
+           CLOSE INPUT-FILE.
+           CLOSE OUTPUT-FILE.
+       3000-PROCESS-RECORDS-EXIT.
+           EXIT.
+
+       3100-READ-INPUT-RECORD.
+           READ INPUT-FILE
+               AT END
+                   MOVE "Y" TO WS-INPUT-EOF-SW
+           END-READ.
+       3100-READ-INPUT-RECORD-EXIT.
+           EXIT.
+
+       3200-PROCESS-ONE-RECORD.
+           PERFORM 3150-VALIDATE-INPUT-KEY THRU
+               3150-VALIDATE-INPUT-KEY-EXIT.
+
+           IF WS-KEY-VALID AND WS-CALC < WS-RESUME-START
+               CONTINUE
+           ELSE
+               IF WS-KEY-VALID
+                   MOVE IR-KEY TO WS-COUNTER
+                   PERFORM 4000-FIZZBUZZ THRU 4000-FIZZBUZZ-EXIT
+
+                   MOVE IR-KEY TO OR-KEY
+                   MOVE IR-DATA TO OR-DATA
+                   MOVE WS-CLASSIFICATION-LABEL TO OR-CLASSIFICATION
+                   WRITE OUTPUT-RECORD-LAYOUT
+               ELSE
+                   PERFORM 3160-WRITE-EXCEPTION THRU
+                       3160-WRITE-EXCEPTION-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 3100-READ-INPUT-RECORD THRU
+               3100-READ-INPUT-RECORD-EXIT.
+       3200-PROCESS-ONE-RECORD-EXIT.
+           EXIT.
 
-           MOVE FUNCTION TRIM(WS-COUNTER LEADING) TO WS-INCR-1-DIGIT.
-           MOVE FUNCTION TRIM(WS-COUNTER LEADING) TO WS-INCR-2-DIGIT.
+      *-----------------------------------------------------------*
+      * 3150-VALIDATE-INPUT-KEY                                    *
+      * Reject non-numeric keys and keys outside the valid key     *
+      * range (WS-RANGE-START through WS-RANGE-END from CTLCARD)  *
+      * ahead of classification.                                   *
+      *-----------------------------------------------------------*
+       3150-VALIDATE-INPUT-KEY.
+           MOVE "Y" TO WS-KEY-VALID-SW.
+           IF IR-KEY IS NOT NUMERIC
+               MOVE "N" TO WS-KEY-VALID-SW
+               MOVE "NON-NUMERIC KEY" TO WS-EXCEPTION-REASON
+           ELSE
+               MOVE IR-KEY TO WS-CALC
+               IF WS-CALC < WS-RANGE-START OR WS-CALC > WS-RANGE-END
+                   MOVE "N" TO WS-KEY-VALID-SW
+                   MOVE "KEY OUT OF RANGE"
+                       TO WS-EXCEPTION-REASON
+               END-IF
+           END-IF.
+       3150-VALIDATE-INPUT-KEY-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3160-WRITE-EXCEPTION                                       *
+      * Write one rejected key, its reason, and the original      *
+      * source record to EXCPTFL.                                  *
+      *-----------------------------------------------------------*
+       3160-WRITE-EXCEPTION.
+           ADD 1 TO WS-CNT-EXCEPTIONS.
+           MOVE IR-KEY TO EX-KEY.
+           MOVE WS-EXCEPTION-REASON TO EX-REASON.
+           MOVE INPUT-RECORD-LAYOUT TO EX-SOURCE-RECORD.
+           WRITE EX-REPORT-LINE FROM WS-EXCEPTION-DETAIL-LINE.
+       3160-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-FIZZBUZZ                                              *
+      * Classify one counter value as Fizz, Buzz, Fizz Buzz, or    *
+      * the plain number and print it to the report file,          *
+      * starting a new page every WS-LINES-PER-PAGE detail lines.  *
+      *-----------------------------------------------------------*
+       4000-FIZZBUZZ.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 2000-WRITE-REPORT-HEADING THRU
+                   2000-WRITE-REPORT-HEADING-EXIT
+           END-IF.
+
+           MOVE SPACES TO WS-CLASSIFICATION-LABEL.
+           MOVE ZERO TO WS-RULE-MATCH-COUNT.
+           MOVE ZERO TO WS-MATCHED-RULE-IDX.
 
-           IF WS-BY-3 = 0 AND WS-BY-5 = 0
-               DISPLAY "Fizz Buzz"
-           ELSE IF WS-BY-3 = 0
-               DISPLAY "Fizz"
-           ELSE IF WS-BY-5 = 0
-               DISPLAY "Buzz"
+           PERFORM 4100-APPLY-RULE THRU 4100-APPLY-RULE-EXIT
+               VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > WS-RULE-COUNT.
+
+           MOVE WS-COUNTER TO DL-COUNTER.
+           IF WS-RULE-MATCH-COUNT = 0
+               MOVE SPACES TO DL-LABEL
            ELSE
-               IF WS-COUNTER < 10
-                   DISPLAY WS-INCR-1-DIGIT
+               MOVE WS-CLASSIFICATION-LABEL TO DL-LABEL
+           END-IF.
+
+           WRITE RP-REPORT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+           ADD 1 TO WS-CNT-TOTAL.
+           EVALUATE TRUE
+               WHEN WS-RULE-MATCH-COUNT > 1
+                   ADD 1 TO WS-CNT-MULTI-MATCH
+               WHEN WS-RULE-MATCH-COUNT = 0
+                   ADD 1 TO WS-CNT-NO-MATCH
+               WHEN WS-MATCHED-RULE-IDX = 1
+                   ADD 1 TO WS-CNT-RULE1-ONLY
+               WHEN WS-MATCHED-RULE-IDX = 2
+                   ADD 1 TO WS-CNT-RULE2-ONLY
+               WHEN OTHER
+                   ADD 1 TO WS-CNT-RULEN-ONLY
+           END-EVALUATE.
+
+           ADD 1 TO WS-SINCE-CHECKPOINT-COUNT.
+           IF WS-SINCE-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 4200-WRITE-CHECKPOINT THRU
+                   4200-WRITE-CHECKPOINT-EXIT
+               MOVE ZERO TO WS-SINCE-CHECKPOINT-COUNT
+           END-IF.
+       4000-FIZZBUZZ-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4100-APPLY-RULE                                            *
+      * Test the counter against one rules-table divisor and fold *
+      * its label into WS-CLASSIFICATION-LABEL when it matches.   *
+      *-----------------------------------------------------------*
+       4100-APPLY-RULE.
+           DIVIDE WS-COUNTER BY WS-RULE-DIVISOR(WS-RULE-IDX)
+               GIVING WS-CALC REMAINDER WS-RULE-REMAINDER.
+
+           IF WS-RULE-REMAINDER = 0
+               ADD 1 TO WS-RULE-MATCH-COUNT
+               SET WS-MATCHED-RULE-IDX TO WS-RULE-IDX
+               IF WS-CLASSIFICATION-LABEL = SPACES
+                   MOVE WS-RULE-LABEL(WS-RULE-IDX)
+                       TO WS-CLASSIFICATION-LABEL
                ELSE
-                   DISPLAY WS-INCR-2-DIGIT
+                   STRING
+                       FUNCTION TRIM(WS-CLASSIFICATION-LABEL)
+                           DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-RULE-LABEL(WS-RULE-IDX) DELIMITED BY SIZE
+                       INTO WS-CLASSIFICATION-LABEL
+                       ON OVERFLOW
+                           DISPLAY "FIZZBUZZ - CLASSIFICATION LABEL "
+                               "TRUNCATED FOR COUNTER " WS-COUNTER
+                   END-STRING
                END-IF
            END-IF.
+       4100-APPLY-RULE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4200-WRITE-CHECKPOINT                                      *
+      * Append a checkpoint record showing the last counter value *
+      * fully classified and reported, so a rerun after an abend  *
+      * does not reprocess or re-report completed work.            *
+      *-----------------------------------------------------------*
+       4200-WRITE-CHECKPOINT.
+           MOVE WS-JOB-NAME TO CHKPT-JOB-NAME.
+           MOVE WS-COUNTER TO CHKPT-LAST-COUNTER.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+           MOVE WS-RUN-DATE-YYYYMMDD TO CHKPT-DATE.
+           MOVE WS-RUN-TIME-RAW(1:6) TO CHKPT-TIME.
+           WRITE CHECKPOINT-RECORD.
+       4200-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-FINALIZE                                              *
+      * Print the control-totals trailer and close the report     *
+      * file at the end of the run.                                *
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           PERFORM 8100-WRITE-CONTROL-TOTALS THRU
+               8100-WRITE-CONTROL-TOTALS-EXIT.
+           PERFORM 8200-WRITE-AUDIT-RECORD THRU
+               8200-WRITE-AUDIT-RECORD-EXIT.
+           CLOSE REPORT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCPT-FILE.
+       8000-FINALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8100-WRITE-CONTROL-TOTALS                                 *
+      * Print the end-of-job control totals so operations can     *
+      * reconcile the run's output counts before sign-off.        *
+      *-----------------------------------------------------------*
+       8100-WRITE-CONTROL-TOTALS.
+           WRITE RP-REPORT-LINE FROM WS-REPORT-BLANK-LINE.
+           WRITE RP-REPORT-LINE FROM WS-TRAILER-TITLE-LINE.
+           WRITE RP-REPORT-LINE FROM WS-REPORT-BLANK-LINE.
+
+           MOVE "TOTAL RECORDS PROCESSED" TO TL-CAPTION.
+           MOVE WS-CNT-TOTAL TO TL-COUNT.
+           WRITE RP-REPORT-LINE FROM WS-TRAILER-DETAIL-LINE.
+
+           MOVE "RULE 1 ONLY (E.G. FIZZ)" TO TL-CAPTION.
+           MOVE WS-CNT-RULE1-ONLY TO TL-COUNT.
+           WRITE RP-REPORT-LINE FROM WS-TRAILER-DETAIL-LINE.
+
+           MOVE "RULE 2 ONLY (E.G. BUZZ)" TO TL-CAPTION.
+           MOVE WS-CNT-RULE2-ONLY TO TL-COUNT.
+           WRITE RP-REPORT-LINE FROM WS-TRAILER-DETAIL-LINE.
+
+           MOVE "OTHER RULE ONLY (RULE 3+)" TO TL-CAPTION.
+           MOVE WS-CNT-RULEN-ONLY TO TL-COUNT.
+           WRITE RP-REPORT-LINE FROM WS-TRAILER-DETAIL-LINE.
+
+           MOVE "MULTI-MATCH (E.G. FIZZBUZZ)" TO TL-CAPTION.
+           MOVE WS-CNT-MULTI-MATCH TO TL-COUNT.
+           WRITE RP-REPORT-LINE FROM WS-TRAILER-DETAIL-LINE.
+
+           MOVE "NO MATCH (PLAIN NUMBER)" TO TL-CAPTION.
+           MOVE WS-CNT-NO-MATCH TO TL-COUNT.
+           WRITE RP-REPORT-LINE FROM WS-TRAILER-DETAIL-LINE.
+
+           MOVE "RECORDS REJECTED (EXCEPTIONS)" TO TL-CAPTION.
+           MOVE WS-CNT-EXCEPTIONS TO TL-COUNT.
+           WRITE RP-REPORT-LINE FROM WS-TRAILER-DETAIL-LINE.
+       8100-WRITE-CONTROL-TOTALS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8200-WRITE-AUDIT-RECORD                                    *
+      * Append one compliance audit-trail record for this          *
+      * execution to AUDITFL.                                      *
+      *-----------------------------------------------------------*
+       8200-WRITE-AUDIT-RECORD.
+           ACCEPT WS-END-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-END-TIME-RAW FROM TIME.
+
+           MOVE WS-JOB-NAME TO AUDIT-JOB-NAME.
+           MOVE WS-RUN-DATE-YYYYMMDD TO AUDIT-START-DATE.
+           MOVE WS-RUN-TIME-HHMMSS TO AUDIT-START-TIME.
+           MOVE WS-END-DATE-YYYYMMDD TO AUDIT-END-DATE.
+           MOVE WS-END-TIME-RAW(1:6) TO AUDIT-END-TIME.
+           MOVE WS-RANGE-START TO AUDIT-RANGE-START.
+           MOVE WS-RANGE-END TO AUDIT-RANGE-END.
+           MOVE WS-RUN-MODE TO AUDIT-RUN-MODE.
+           MOVE WS-CNT-TOTAL TO AUDIT-TOTAL-RECORDS.
 
+           WRITE AUDIT-TRAIL-RECORD.
+       8200-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
