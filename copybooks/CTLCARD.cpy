@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CTLCARD.CPY
+      *
+      * Control-card layout for the FIZZBUZZ batch program.  One
+      * record is read at the start of the run from the CTLCARD DD
+      * and supplies the classification range and run options that
+      * used to be hardcoded in the PROCEDURE DIVISION.  Operations
+      * sets these per job via SYSIN without a source change or a
+      * recompile.
+      *
+      * 2026-08-09  AJW  Initial version - start/end/increment.
+      *****************************************************************
+       01  CTL-CARD-RECORD.
+           05  CTL-RUN-MODE                PIC X(01).
+               88  CTL-MODE-COUNTER        VALUE "C".
+               88  CTL-MODE-RECORD         VALUE "R".
+           05  CTL-RANGE-START             PIC 9(06).
+           05  CTL-RANGE-END               PIC 9(06).
+           05  CTL-RANGE-INCREMENT         PIC 9(04).
+           05  CTL-CHECKPOINT-INTERVAL     PIC 9(04).
+           05  CTL-JOB-NAME                PIC X(08).
+           05  FILLER                      PIC X(51).
