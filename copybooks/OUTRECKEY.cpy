@@ -0,0 +1,14 @@
+      *****************************************************************
+      * OUTRECKEY.CPY
+      *
+      * Output record written in record-input mode - the original
+      * extract record (key and data) plus the classification label
+      * assigned by the rules table, ready for the next step in the
+      * data pipeline.
+      *
+      * 2026-08-09  AJW  Initial version.
+      *****************************************************************
+       01  OUTPUT-RECORD-LAYOUT.
+           05  OR-KEY                      PIC X(06).
+           05  OR-DATA                     PIC X(74).
+           05  OR-CLASSIFICATION           PIC X(40).
