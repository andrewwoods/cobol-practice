@@ -0,0 +1,18 @@
+      *****************************************************************
+      * CHKPTREC.CPY
+      *
+      * One checkpoint record for the FIZZBUZZ batch program.  A
+      * record is appended to CHKPTFL every WS-CHECKPOINT-INTERVAL
+      * iterations of the main processing loop, giving the last
+      * counter value fully classified and reported.  On the next run
+      * for the same job name, FIZZBUZZ scans this file and resumes
+      * from the next value instead of reprocessing the whole range.
+      *
+      * 2026-08-09  AJW  Initial version.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-JOB-NAME              PIC X(08).
+           05  CHKPT-LAST-COUNTER          PIC 9(06).
+           05  CHKPT-DATE                  PIC 9(08).
+           05  CHKPT-TIME                  PIC 9(06).
+           05  FILLER                      PIC X(52).
