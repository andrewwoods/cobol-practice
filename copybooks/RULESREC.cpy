@@ -0,0 +1,14 @@
+      *****************************************************************
+      * RULESREC.CPY
+      *
+      * One divisor/label pair for the FIZZBUZZ classification rules
+      * table.  The FIZZBUZZ program reads a variable number of these
+      * records from the RULESFL DD at startup and loops over them in
+      * 4000-FIZZBUZZ instead of testing two hardcoded divisors.
+      *
+      * 2026-08-09  AJW  Initial version.
+      *****************************************************************
+       01  RULES-FILE-RECORD.
+           05  RULE-DIVISOR                PIC 9(03).
+           05  RULE-LABEL                  PIC X(10).
+           05  FILLER                      PIC X(67).
