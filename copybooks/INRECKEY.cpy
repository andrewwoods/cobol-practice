@@ -0,0 +1,22 @@
+      *****************************************************************
+      * INRECKEY.CPY
+      *
+      * One input extract record read in record-input mode (CTL-RUN-
+      * MODE = "R").  IR-KEY carries the real lot/ticket number to be
+      * classified; IR-DATA is the rest of the source extract record,
+      * carried through unchanged to the output file.
+      *
+      * INRECFL MUST BE SORTED ASCENDING BY IR-KEY.  Checkpoint/
+      * restart (see 3200-PROCESS-ONE-RECORD) skips any key below
+      * the last checkpointed value to resume a rerun after an
+      * abend - against an unsorted extract this both skips
+      * not-yet-processed keys and re-writes keys already completed.
+      *
+      * 2026-08-09  AJW  Initial version.
+      * 2026-08-09  AJW  Documented the ascending-key-order
+      *                  requirement that checkpoint/restart depends
+      *                  on.
+      *****************************************************************
+       01  INPUT-RECORD-LAYOUT.
+           05  IR-KEY                      PIC X(06).
+           05  IR-DATA                     PIC X(74).
