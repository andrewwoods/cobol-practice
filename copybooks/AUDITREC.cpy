@@ -0,0 +1,22 @@
+      *****************************************************************
+      * AUDITREC.CPY
+      *
+      * One compliance audit-trail record per FIZZBUZZ execution,
+      * appended to AUDITFL at end of job.  Gives a permanent history
+      * of when the job ran, with what range and mode, and how many
+      * records it classified, independent of job scheduler log
+      * retention.
+      *
+      * 2026-08-09  AJW  Initial version.
+      *****************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AUDIT-JOB-NAME              PIC X(08).
+           05  AUDIT-START-DATE            PIC 9(08).
+           05  AUDIT-START-TIME            PIC 9(06).
+           05  AUDIT-END-DATE              PIC 9(08).
+           05  AUDIT-END-TIME              PIC 9(06).
+           05  AUDIT-RANGE-START           PIC 9(06).
+           05  AUDIT-RANGE-END             PIC 9(06).
+           05  AUDIT-RUN-MODE              PIC X(01).
+           05  AUDIT-TOTAL-RECORDS         PIC 9(07).
+           05  FILLER                      PIC X(24).
